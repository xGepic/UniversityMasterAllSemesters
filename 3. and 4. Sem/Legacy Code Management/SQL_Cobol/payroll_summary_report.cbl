@@ -0,0 +1,212 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYROLLSUMMARY.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYROLL-REPORT-FILE ASSIGN TO "PAYROLL-SUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYROLL-REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-ID               PIC 9(4).
+       01 WS-NAME             PIC X(100).
+       01 WS-POSITION         PIC X(100).
+       01 WS-SALARY           PIC 9(7)V99.
+
+       01 WS-PAGE-NO           PIC 9(4)  VALUE 1.
+       01 WS-LINE-NO           PIC 9(3)  VALUE 0.
+       01 WS-LINES-PER-PAGE    PIC 9(3)  VALUE 50.
+       01 WS-PREV-POSITION     PIC X(100) VALUE SPACES.
+       01 WS-FIRST-RECORD-SW   PIC X     VALUE "Y".
+           88 WS-FIRST-RECORD            VALUE "Y".
+           88 WS-NOT-FIRST-RECORD        VALUE "N".
+       01 WS-ANY-RECORDS-SW    PIC X     VALUE "N".
+           88 WS-ANY-RECORDS              VALUE "Y".
+           88 WS-NO-RECORDS-YET           VALUE "N".
+       01 WS-SUBTOTAL-SALARY   PIC 9(9)V99 VALUE 0.
+       01 WS-SUBTOTAL-COUNT    PIC 9(5)  VALUE 0.
+       01 WS-GRAND-TOTAL-SALARY PIC 9(9)V99 VALUE 0.
+       01 WS-GRAND-TOTAL-COUNT PIC 9(6)  VALUE 0.
+
+       01 RPT-TITLE-LINE.
+           05 FILLER              PIC X(20) VALUE "PAYROLL SUMMARY".
+           05 FILLER              PIC X(40) VALUE SPACES.
+           05 FILLER              PIC X(6)  VALUE "PAGE: ".
+           05 RPT-TITLE-PAGE-NO   PIC ZZZ9.
+
+       01 RPT-COLUMN-HEADER-1.
+           05 FILLER              PIC X(20) VALUE "POSITION".
+           05 FILLER              PIC X(16) VALUE "EMPLOYEE NAME".
+           05 FILLER              PIC X(14) VALUE "SALARY".
+
+       01 RPT-COLUMN-HEADER-2.
+           05 FILLER              PIC X(80) VALUE ALL "-".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-DET-POSITION     PIC X(20).
+           05 RPT-DET-NAME         PIC X(16).
+           05 RPT-DET-SALARY       PIC Z,ZZZ,ZZ9.99.
+
+       01 RPT-SUBTOTAL-LINE.
+           05 FILLER               PIC X(6)  VALUE "SUBTOT".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-SUB-POSITION     PIC X(20).
+           05 RPT-SUB-COUNT        PIC ZZZ9.
+           05 FILLER               PIC X(10) VALUE " EMPLOYEES".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-SUB-SALARY       PIC Z,ZZZ,ZZ9.99.
+
+       01 RPT-GRANDTOTAL-LINE.
+           05 FILLER               PIC X(11) VALUE "GRAND TOTAL".
+           05 FILLER               PIC X(15) VALUE SPACES.
+           05 RPT-GT-COUNT         PIC ZZZZZ9.
+           05 FILLER               PIC X(10) VALUE " EMPLOYEES".
+           05 FILLER               PIC X(2)  VALUE SPACES.
+           05 RPT-GT-SALARY        PIC Z,ZZZ,ZZ9.99.
+
+       01 RPT-BLANK-LINE           PIC X(80) VALUE SPACES.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 DB-USER             PIC X(20) VALUE "root".
+       01 DB-PASS             PIC X(20) VALUE "password".
+       01 DB-NAME             PIC X(20) VALUE "company_db".
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+
+           PERFORM DB-CONNECT
+           PERFORM OPEN-REPORT-FILE
+           PERFORM PRINT-PAGE-HEADER
+
+           EXEC SQL DECLARE PAYROLL_CURSOR CURSOR FOR
+               SELECT ID, NAME, POSITION, SALARY
+               FROM EMPLOYEES
+               ORDER BY POSITION, NAME
+           END-EXEC
+
+           EXEC SQL OPEN PAYROLL_CURSOR END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH PAYROLL_CURSOR
+                   INTO :WS-ID, :WS-NAME, :WS-POSITION, :WS-SALARY
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM PROCESS-EMPLOYEE-RECORD
+           END-PERFORM
+
+           EXEC SQL CLOSE PAYROLL_CURSOR END-EXEC
+
+           IF WS-ANY-RECORDS
+               PERFORM PRINT-SUBTOTAL-LINE
+           END-IF
+
+           PERFORM PRINT-GRAND-TOTAL-LINE
+           PERFORM CLOSE-REPORT-FILE
+           PERFORM DB-DISCONNECT
+           STOP RUN.
+
+       DB-CONNECT.
+           EXEC SQL
+               CONNECT :DB-USER IDENTIFIED BY :DB-PASS USING :DB-NAME
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "DB CONNECTION FAILED: " SQLERRMC
+               STOP RUN
+           ELSE
+               DISPLAY "Connected to database.".
+
+       DB-DISCONNECT.
+           EXEC SQL
+               DISCONNECT
+           END-EXEC
+           DISPLAY "Disconnected from database.".
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT PAYROLL-REPORT-FILE.
+
+       CLOSE-REPORT-FILE.
+           CLOSE PAYROLL-REPORT-FILE
+           DISPLAY "Payroll summary report written to "
+               "PAYROLL-SUMMARY.RPT".
+
+       PROCESS-EMPLOYEE-RECORD.
+           SET WS-ANY-RECORDS TO TRUE
+
+           IF NOT WS-FIRST-RECORD
+               AND WS-POSITION NOT = WS-PREV-POSITION
+               PERFORM PRINT-SUBTOTAL-LINE
+           END-IF
+
+           SET WS-NOT-FIRST-RECORD TO TRUE
+           MOVE WS-POSITION TO WS-PREV-POSITION
+
+           IF WS-LINE-NO >= WS-LINES-PER-PAGE
+               PERFORM PRINT-PAGE-HEADER
+           END-IF
+
+           MOVE WS-POSITION TO RPT-DET-POSITION
+           MOVE WS-NAME TO RPT-DET-NAME
+           MOVE WS-SALARY TO RPT-DET-SALARY
+           MOVE RPT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-NO
+
+           ADD WS-SALARY TO WS-SUBTOTAL-SALARY
+           ADD 1 TO WS-SUBTOTAL-COUNT
+           ADD WS-SALARY TO WS-GRAND-TOTAL-SALARY
+           ADD 1 TO WS-GRAND-TOTAL-COUNT.
+
+       PRINT-PAGE-HEADER.
+           IF WS-PAGE-NO > 1
+               MOVE RPT-BLANK-LINE TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF
+
+           MOVE WS-PAGE-NO TO RPT-TITLE-PAGE-NO
+           MOVE RPT-TITLE-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           ADD 1 TO WS-PAGE-NO
+           MOVE 0 TO WS-LINE-NO.
+
+       PRINT-SUBTOTAL-LINE.
+           MOVE RPT-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-PREV-POSITION TO RPT-SUB-POSITION
+           MOVE WS-SUBTOTAL-COUNT TO RPT-SUB-COUNT
+           MOVE WS-SUBTOTAL-SALARY TO RPT-SUB-SALARY
+           MOVE RPT-SUBTOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 2 TO WS-LINE-NO
+
+           MOVE 0 TO WS-SUBTOTAL-SALARY
+           MOVE 0 TO WS-SUBTOTAL-COUNT.
+
+       PRINT-GRAND-TOTAL-LINE.
+           MOVE RPT-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-GRAND-TOTAL-COUNT TO RPT-GT-COUNT
+           MOVE WS-GRAND-TOTAL-SALARY TO RPT-GT-SALARY
+           MOVE RPT-GRANDTOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 3 TO WS-LINE-NO.
