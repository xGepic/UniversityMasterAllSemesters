@@ -4,7 +4,40 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NEWHIRE-FILE ASSIGN TO DYNAMIC WS-BATCH-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO DYNAMIC WS-RESTART-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO DYNAMIC WS-EXPORT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  NEWHIRE-FILE.
+       01  NEWHIRE-RECORD.
+           05 NH-NAME              PIC X(100).
+           05 NH-POSITION          PIC X(100).
+           05 NH-SALARY            PIC 9(7)V99.
+           05 NH-DEPARTMENT        PIC X(100).
+           05 NH-HIRE-DATE         PIC X(10).
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD          PIC 9(5).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD.
+           05 EXP-ID                PIC 9(6).
+           05 EXP-NAME              PIC X(30).
+           05 EXP-POSITION          PIC X(20).
+           05 EXP-SALARY            PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -14,8 +47,45 @@
        01 WS-NAME             PIC X(100).
        01 WS-POSITION         PIC X(100).
        01 WS-SALARY           PIC 9(7)V99.
+       01 WS-DEPARTMENT       PIC X(100).
+       01 WS-HIRE-DATE        PIC X(10).
+       01 WS-OLD-SALARY       PIC 9(7)V99.
+       01 WS-AUDIT-ACTION     PIC X(10).
        01 WS-CONNECTION-STATUS PIC X(10).
 
+       01 WS-BATCH-FILENAME    PIC X(100).
+       01 WS-BATCH-FILE-STATUS PIC XX.
+       01 WS-BATCH-EOF-SW      PIC X VALUE "N".
+           88 WS-BATCH-EOF               VALUE "Y".
+       01 WS-BATCH-READ-COUNT  PIC 9(5) VALUE 0.
+       01 WS-BATCH-INSERT-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-RESTART-FILENAME    PIC X(100).
+       01 WS-RESTART-FILE-STATUS PIC XX.
+       01 WS-LAST-COMMITTED-RECORD PIC 9(5) VALUE 0.
+
+       01 WS-EXPORT-FILENAME     PIC X(100).
+       01 WS-EXPORT-FILE-STATUS  PIC XX.
+       01 WS-EXPORT-COUNT        PIC 9(5) VALUE 0.
+
+       01 SALARY-RANGE-TABLE.
+           05 SALARY-RANGE-ENTRY OCCURS 7 TIMES.
+               10 SR-POSITION      PIC X(100).
+               10 SR-MIN-SALARY    PIC 9(7)V99.
+               10 SR-MAX-SALARY    PIC 9(7)V99.
+
+       01 WS-DEFAULT-MIN-SALARY    PIC 9(7)V99 VALUE 15000.00.
+       01 WS-DEFAULT-MAX-SALARY    PIC 9(7)V99 VALUE 200000.00.
+
+       01 WS-RANGE-IDX             PIC 99 VALUE 1.
+       01 WS-RANGE-FOUND-SW        PIC X VALUE "N".
+           88 WS-RANGE-FOUND                VALUE "Y".
+       01 WS-MATCHED-MIN-SALARY    PIC 9(7)V99.
+       01 WS-MATCHED-MAX-SALARY    PIC 9(7)V99.
+       01 WS-SALARY-VALID-SW       PIC X VALUE "Y".
+           88 WS-SALARY-VALID                VALUE "Y".
+           88 WS-SALARY-INVALID              VALUE "N".
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 DB-USER             PIC X(20) VALUE "root".
        01 DB-PASS             PIC X(20) VALUE "password".
@@ -25,14 +95,17 @@
        PROCEDURE DIVISION.
        MAIN-LOGIC.
 
+           PERFORM INIT-SALARY-RANGES
            PERFORM DB-CONNECT
-           PERFORM UNTIL WS-CHOICE = 5
+           PERFORM UNTIL WS-CHOICE = 7
                DISPLAY "====== EMPLOYEE MANAGEMENT ======"
                DISPLAY "1. Insert Employee"
                DISPLAY "2. View Employees"
                DISPLAY "3. Update Salary"
                DISPLAY "4. Delete Employee"
-               DISPLAY "5. Exit"
+               DISPLAY "5. Batch Load New Hires (from file)"
+               DISPLAY "6. Export Employees (fixed-width flat file)"
+               DISPLAY "7. Exit"
                DISPLAY "Select an option: " WITH NO ADVANCING
                ACCEPT WS-CHOICE
 
@@ -45,6 +118,10 @@
                        PERFORM UPDATE-SALARY
                    WHEN 4
                        PERFORM DELETE-EMPLOYEE
+                   WHEN 5
+                       PERFORM BATCH-LOAD-EMPLOYEES
+                   WHEN 6
+                       PERFORM EXPORT-EMPLOYEES
                    WHEN OTHER
                        DISPLAY "Invalid option!"
                END-EVALUATE
@@ -69,6 +146,62 @@
            END-EXEC
            DISPLAY "Disconnected from database.".
 
+       INIT-SALARY-RANGES.
+           MOVE "PROFESSOR" TO SR-POSITION(1)
+           MOVE 50000.00 TO SR-MIN-SALARY(1)
+           MOVE 150000.00 TO SR-MAX-SALARY(1)
+
+           MOVE "ASSOCIATE PROFESSOR" TO SR-POSITION(2)
+           MOVE 40000.00 TO SR-MIN-SALARY(2)
+           MOVE 120000.00 TO SR-MAX-SALARY(2)
+
+           MOVE "LECTURER" TO SR-POSITION(3)
+           MOVE 35000.00 TO SR-MIN-SALARY(3)
+           MOVE 90000.00 TO SR-MAX-SALARY(3)
+
+           MOVE "ADJUNCT INSTRUCTOR" TO SR-POSITION(4)
+           MOVE 20000.00 TO SR-MIN-SALARY(4)
+           MOVE 60000.00 TO SR-MAX-SALARY(4)
+
+           MOVE "ADMIN STAFF" TO SR-POSITION(5)
+           MOVE 25000.00 TO SR-MIN-SALARY(5)
+           MOVE 70000.00 TO SR-MAX-SALARY(5)
+
+           MOVE "MANAGER" TO SR-POSITION(6)
+           MOVE 40000.00 TO SR-MIN-SALARY(6)
+           MOVE 110000.00 TO SR-MAX-SALARY(6)
+
+           MOVE "CLERK" TO SR-POSITION(7)
+           MOVE 18000.00 TO SR-MIN-SALARY(7)
+           MOVE 45000.00 TO SR-MAX-SALARY(7).
+
+       VALIDATE-SALARY-RANGE.
+           MOVE "N" TO WS-RANGE-FOUND-SW
+           MOVE WS-DEFAULT-MIN-SALARY TO WS-MATCHED-MIN-SALARY
+           MOVE WS-DEFAULT-MAX-SALARY TO WS-MATCHED-MAX-SALARY
+
+           PERFORM VARYING WS-RANGE-IDX FROM 1 BY 1
+                   UNTIL WS-RANGE-IDX > 7 OR WS-RANGE-FOUND
+               IF FUNCTION UPPER-CASE(SR-POSITION(WS-RANGE-IDX)) =
+                       FUNCTION UPPER-CASE(WS-POSITION)
+                   MOVE SR-MIN-SALARY(WS-RANGE-IDX)
+                       TO WS-MATCHED-MIN-SALARY
+                   MOVE SR-MAX-SALARY(WS-RANGE-IDX)
+                       TO WS-MATCHED-MAX-SALARY
+                   SET WS-RANGE-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-SALARY < WS-MATCHED-MIN-SALARY
+               OR WS-SALARY > WS-MATCHED-MAX-SALARY
+               MOVE "N" TO WS-SALARY-VALID-SW
+               DISPLAY "Salary " WS-SALARY " is outside the allowed"
+                   " range (" WS-MATCHED-MIN-SALARY " - "
+                   WS-MATCHED-MAX-SALARY ") for position " WS-POSITION
+           ELSE
+               MOVE "Y" TO WS-SALARY-VALID-SW
+           END-IF.
+
        INSERT-EMPLOYEE.
            DISPLAY "Enter Name: " WITH NO ADVANCING
            ACCEPT WS-NAME
@@ -76,35 +209,192 @@
            ACCEPT WS-POSITION
            DISPLAY "Enter Salary: " WITH NO ADVANCING
            ACCEPT WS-SALARY
+           DISPLAY "Enter Department: " WITH NO ADVANCING
+           ACCEPT WS-DEPARTMENT
+           DISPLAY "Enter Hire Date (YYYY-MM-DD): " WITH NO ADVANCING
+           ACCEPT WS-HIRE-DATE
 
+           PERFORM VALIDATE-SALARY-RANGE
+           IF WS-SALARY-INVALID
+               DISPLAY "Employee not inserted: salary failed"
+                   " validation."
+           ELSE
+               PERFORM EXECUTE-EMPLOYEE-INSERT
+
+               IF SQLCODE = 0
+                   DISPLAY "Employee inserted successfully."
+               ELSE
+                   DISPLAY "Error inserting employee: " SQLERRMC
+           END-IF.
+
+       EXECUTE-EMPLOYEE-INSERT.
            EXEC SQL
-               INSERT INTO EMPLOYEES (NAME, POSITION, SALARY)
-               VALUES (:WS-NAME, :WS-POSITION, :WS-SALARY)
-           END-EXEC
+               INSERT INTO EMPLOYEES
+                   (NAME, POSITION, SALARY, DEPARTMENT, HIRE_DATE)
+               VALUES
+                   (:WS-NAME, :WS-POSITION, :WS-SALARY, :WS-DEPARTMENT,
+                    :WS-HIRE-DATE)
+           END-EXEC.
+
+       BATCH-LOAD-EMPLOYEES.
+           DISPLAY "Enter new-hire batch file name: " WITH NO ADVANCING
+           ACCEPT WS-BATCH-FILENAME
+           STRING FUNCTION TRIM(WS-BATCH-FILENAME) DELIMITED BY SIZE
+                  "-RESTART.DAT" DELIMITED BY SIZE
+               INTO WS-RESTART-FILENAME
+           MOVE 0 TO WS-BATCH-READ-COUNT
+           MOVE 0 TO WS-BATCH-INSERT-COUNT
+           MOVE "N" TO WS-BATCH-EOF-SW
+
+           PERFORM READ-CHECKPOINT
 
-           IF SQLCODE = 0
-               DISPLAY "Employee inserted successfully."
+           OPEN INPUT NEWHIRE-FILE
+           IF WS-BATCH-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open batch file: " WS-BATCH-FILENAME
+                   " (status " WS-BATCH-FILE-STATUS ")"
            ELSE
-               DISPLAY "Error inserting employee: " SQLERRMC.
+               IF WS-LAST-COMMITTED-RECORD > 0
+                   DISPLAY "Resuming after record "
+                       WS-LAST-COMMITTED-RECORD
+                   PERFORM UNTIL WS-BATCH-EOF
+                       OR WS-BATCH-READ-COUNT >=
+                           WS-LAST-COMMITTED-RECORD
+                       READ NEWHIRE-FILE
+                           AT END
+                               SET WS-BATCH-EOF TO TRUE
+                           NOT AT END
+                               ADD 1 TO WS-BATCH-READ-COUNT
+                       END-READ
+                   END-PERFORM
+               END-IF
+
+               PERFORM UNTIL WS-BATCH-EOF
+                   READ NEWHIRE-FILE
+                       AT END
+                           SET WS-BATCH-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-BATCH-READ-COUNT
+                           PERFORM INSERT-BATCH-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE NEWHIRE-FILE
+               DISPLAY "Batch load complete: " WS-BATCH-READ-COUNT
+                   " read, " WS-BATCH-INSERT-COUNT " inserted."
+           END-IF.
+
+       INSERT-BATCH-RECORD.
+           MOVE NH-NAME TO WS-NAME
+           MOVE NH-POSITION TO WS-POSITION
+           MOVE NH-SALARY TO WS-SALARY
+           MOVE NH-DEPARTMENT TO WS-DEPARTMENT
+           MOVE NH-HIRE-DATE TO WS-HIRE-DATE
+
+           PERFORM VALIDATE-SALARY-RANGE
+           IF WS-SALARY-INVALID
+               DISPLAY "Record " WS-BATCH-READ-COUNT
+                   " skipped: salary failed validation."
+           ELSE
+               PERFORM EXECUTE-EMPLOYEE-INSERT
+
+               IF SQLCODE = 0
+                   ADD 1 TO WS-BATCH-INSERT-COUNT
+                   MOVE WS-BATCH-READ-COUNT TO WS-LAST-COMMITTED-RECORD
+                   PERFORM WRITE-CHECKPOINT
+               ELSE
+                   DISPLAY "Error inserting record " WS-BATCH-READ-COUNT
+                       ": " SQLERRMC
+           END-IF.
+
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-LAST-COMMITTED-RECORD
+           OPEN INPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS = "00"
+               READ RESTART-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-RECORD TO WS-LAST-COMMITTED-RECORD
+               END-READ
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE
+           IF WS-RESTART-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open checkpoint file: "
+                   WS-RESTART-FILENAME
+                   " (status " WS-RESTART-FILE-STATUS ")"
+           ELSE
+               MOVE WS-LAST-COMMITTED-RECORD TO RESTART-RECORD
+               WRITE RESTART-RECORD
+               CLOSE RESTART-FILE
+           END-IF.
 
        VIEW-EMPLOYEES.
            EXEC SQL DECLARE EMP_CURSOR CURSOR FOR
-               SELECT ID, NAME, POSITION, SALARY FROM EMPLOYEES
+               SELECT ID, NAME, POSITION, SALARY, DEPARTMENT, HIRE_DATE
+               FROM EMPLOYEES
            END-EXEC
 
            EXEC SQL OPEN EMP_CURSOR END-EXEC
 
-           DISPLAY "ID  | NAME              | POSITION         | SALARY"
-           DISPLAY "--------------------------------------------------------"
+           DISPLAY "ID  | NAME       | POSITION   | SALARY | "
+               "DEPARTMENT | HIRE DATE"
+           DISPLAY "----------------------------------------------"
+               "----------------------"
 
            PERFORM UNTIL SQLCODE NOT = 0
-               EXEC SQL FETCH EMP_CURSOR INTO :WS-ID, :WS-NAME, :WS-POSITION, :WS-SALARY END-EXEC
+               EXEC SQL FETCH EMP_CURSOR
+                   INTO :WS-ID, :WS-NAME, :WS-POSITION, :WS-SALARY,
+                        :WS-DEPARTMENT, :WS-HIRE-DATE
+               END-EXEC
                IF SQLCODE = 0
-                   DISPLAY WS-ID " | " WS-NAME " | " WS-POSITION " | " WS-SALARY
+                   DISPLAY WS-ID " | " WS-NAME " | " WS-POSITION " | "
+                       WS-SALARY " | " WS-DEPARTMENT " | " WS-HIRE-DATE
            END-PERFORM
 
            EXEC SQL CLOSE EMP_CURSOR END-EXEC.
 
+       EXPORT-EMPLOYEES.
+           DISPLAY "Enter export file name: " WITH NO ADVANCING
+           ACCEPT WS-EXPORT-FILENAME
+           MOVE 0 TO WS-EXPORT-COUNT
+
+           OPEN OUTPUT EXPORT-FILE
+           IF WS-EXPORT-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open export file: " WS-EXPORT-FILENAME
+                   " (status " WS-EXPORT-FILE-STATUS ")"
+           ELSE
+               EXEC SQL DECLARE EXPORT_CURSOR CURSOR FOR
+                   SELECT ID, NAME, POSITION, SALARY
+                   FROM EMPLOYEES
+               END-EXEC
+
+               EXEC SQL OPEN EXPORT_CURSOR END-EXEC
+
+               PERFORM UNTIL SQLCODE NOT = 0
+                   EXEC SQL FETCH EXPORT_CURSOR
+                       INTO :WS-ID, :WS-NAME, :WS-POSITION, :WS-SALARY
+                   END-EXEC
+                   IF SQLCODE = 0
+                       PERFORM WRITE-EXPORT-RECORD
+               END-PERFORM
+
+               EXEC SQL CLOSE EXPORT_CURSOR END-EXEC
+
+               CLOSE EXPORT-FILE
+               DISPLAY "Exported " WS-EXPORT-COUNT
+                   " employees to " WS-EXPORT-FILENAME
+           END-IF.
+
+       WRITE-EXPORT-RECORD.
+           MOVE WS-ID TO EXP-ID
+           MOVE WS-NAME TO EXP-NAME
+           MOVE WS-POSITION TO EXP-POSITION
+           MOVE WS-SALARY TO EXP-SALARY
+           WRITE EXPORT-RECORD
+           ADD 1 TO WS-EXPORT-COUNT.
+
        UPDATE-SALARY.
            DISPLAY "Enter Employee ID: " WITH NO ADVANCING
            ACCEPT WS-ID
@@ -112,25 +402,82 @@
            ACCEPT WS-SALARY
 
            EXEC SQL
-               UPDATE EMPLOYEES
-               SET SALARY = :WS-SALARY
+               SELECT POSITION, SALARY INTO :WS-POSITION, :WS-OLD-SALARY
+               FROM EMPLOYEES
                WHERE ID = :WS-ID
            END-EXEC
 
-           IF SQLCODE = 0
-               DISPLAY "Salary updated."
+           IF SQLCODE NOT = 0
+               DISPLAY "Employee not found: " WS-ID
            ELSE
-               DISPLAY "Error updating salary: " SQLERRMC.
+               PERFORM VALIDATE-SALARY-RANGE
+               IF WS-SALARY-INVALID
+                   DISPLAY "Salary not updated: salary failed"
+                       " validation."
+               ELSE
+                   EXEC SQL
+                       UPDATE EMPLOYEES
+                       SET SALARY = :WS-SALARY
+                       WHERE ID = :WS-ID
+                   END-EXEC
+
+                   IF SQLCODE = 0
+                       DISPLAY "Salary updated."
+                       PERFORM LOG-AUDIT-UPDATE
+                   ELSE
+                       DISPLAY "Error updating salary: " SQLERRMC
+                   END-IF
+               END-IF
+           END-IF.
 
        DELETE-EMPLOYEE.
            DISPLAY "Enter Employee ID to Delete: " WITH NO ADVANCING
            ACCEPT WS-ID
 
            EXEC SQL
-               DELETE FROM EMPLOYEES WHERE ID = :WS-ID
+               SELECT SALARY INTO :WS-OLD-SALARY
+               FROM EMPLOYEES
+               WHERE ID = :WS-ID
            END-EXEC
 
-           IF SQLCODE = 0
-               DISPLAY "Employee deleted."
+           IF SQLCODE NOT = 0
+               DISPLAY "Employee not found: " WS-ID
            ELSE
-               DISPLAY "Error deleting employee: " SQLERRMC.
+               EXEC SQL
+                   DELETE FROM EMPLOYEES WHERE ID = :WS-ID
+               END-EXEC
+
+               IF SQLCODE = 0
+                   DISPLAY "Employee deleted."
+                   PERFORM LOG-AUDIT-DELETE
+               ELSE
+                   DISPLAY "Error deleting employee: " SQLERRMC
+               END-IF
+           END-IF.
+
+       LOG-AUDIT-UPDATE.
+           MOVE "UPDATE" TO WS-AUDIT-ACTION
+           EXEC SQL
+               INSERT INTO EMPLOYEE_AUDIT
+                   (EMPLOYEE_ID, OLD_SALARY, NEW_SALARY, ACTION,
+                    CHANGED_AT)
+               VALUES
+                   (:WS-ID, :WS-OLD-SALARY, :WS-SALARY,
+                    :WS-AUDIT-ACTION, CURRENT_TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "Warning: audit log entry failed: " SQLERRMC.
+
+       LOG-AUDIT-DELETE.
+           MOVE "DELETE" TO WS-AUDIT-ACTION
+           MOVE 0 TO WS-SALARY
+           EXEC SQL
+               INSERT INTO EMPLOYEE_AUDIT
+                   (EMPLOYEE_ID, OLD_SALARY, NEW_SALARY, ACTION,
+                    CHANGED_AT)
+               VALUES
+                   (:WS-ID, :WS-OLD-SALARY, :WS-SALARY,
+                    :WS-AUDIT-ACTION, CURRENT_TIMESTAMP)
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "Warning: audit log entry failed: " SQLERRMC.
