@@ -2,7 +2,18 @@
        PROGRAM-ID. BritishMoneyMinimizer.
        AUTHOR. Stefan Simanek.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TILL-FILE ASSIGN TO DYNAMIC WS-TILL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TILL-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TILL-FILE.
+       01  TILL-RECORD                PIC X(24).
+
        WORKING-STORAGE SECTION.
        01 CURRENT-PURSE.
            05 CURRENT-CURRENCY OCCURS 8 TIMES.
@@ -10,6 +21,9 @@
        01 PAYMENT-PURSE.
            05 PAYMENT-CURRENCY OCCURS 8 TIMES.
                10 PAYMENT-CURRENCY-AMOUNT PIC 9(4) VALUE 0.
+       01 CHANGE-DUE-PURSE.
+           05 CHANGE-DUE-CURRENCY OCCURS 8 TIMES.
+               10 CHANGE-DUE-CURRENCY-AMOUNT PIC 9(4) VALUE 0.
        01 CUR.
            05 CUR-CURRENCY OCCURS 8 TIMES.
                10 CURRENCY-VALUE PIC 9(4) VALUE 0.
@@ -18,9 +32,13 @@
        01 PAYMENT-AMOUNT PIC 9(6) VALUE 0.
        01 TOTAL-AMOUNT-PAID PIC 9(6) VALUE 0.
        01 CHANGE-AMOUNT PIC 9(6) VALUE 0.
+       01 CHANGE-REMAINING PIC 9(6) VALUE 0.
        01 ITEM-COUNTER PIC 9 VALUE 1.
        01 CURRENCY-COUNTER PIC 9 VALUE 1.
 
+       01 WS-TILL-FILENAME PIC X(100).
+       01 WS-TILL-FILE-STATUS PIC XX.
+
        01 ITEMS.
            05 ITEM OCCURS 5 TIMES.
                10 ITEM-POUNDS PIC 9(3) VALUE 0.
@@ -29,7 +47,8 @@
 
        PROCEDURE DIVISION.
        Main.
-           
+
+           PERFORM READ-TILL-FILE.
            PERFORM ACCEPT-PROMPTS.
            PERFORM INPUT-PROMPTS
            PERFORM SET-CURRENCY-VALUES.
@@ -42,6 +61,7 @@
 
            IF CURRENT-AMOUNT < PAYMENT-AMOUNT
                DISPLAY "Insufficient funds to complete the purchase."
+               PERFORM WRITE-TILL-FILE
                STOP RUN
            ELSE
                DISPLAY "Sufficient funds available."
@@ -50,20 +70,65 @@
            PERFORM CALCULATE-PAYMENT-CURRENCY.
            DISPLAY "Total amount paid: " TOTAL-AMOUNT-PAID " pence.".
 
+           IF PAYMENT-AMOUNT NOT = 0
+               DISPLAY "Unable to make exact payment with available"
+                   " currency; sale not completed."
+               PERFORM WRITE-TILL-FILE
+               STOP RUN
+           END-IF.
+
            PERFORM CALCULATE-CHANGE.
            DISPLAY "Change due: " CHANGE-AMOUNT " pence.".
 
+           PERFORM CALCULATE-MINIMUM-CHANGE.
+
            PERFORM SHOW-USED-CURRENCY-PLUS-CHANGE.
 
+           PERFORM WRITE-TILL-FILE.
+
            STOP RUN.
 
-       ACCEPT-PROMPTS.
+       READ-TILL-FILE.
+           DISPLAY "Enter till file name: " WITH NO ADVANCING
+           ACCEPT WS-TILL-FILENAME
+
+           OPEN INPUT TILL-FILE
+           IF WS-TILL-FILE-STATUS = "00"
+               READ TILL-FILE INTO CURRENT-PURSE
+                   AT END
+                       DISPLAY "Till file was empty; starting from zero."
+               END-READ
+               CLOSE TILL-FILE
+               DISPLAY "Loaded till balance from " WS-TILL-FILENAME
+           ELSE
+               DISPLAY "No existing till file found; enter starting counts."
+               DISPLAY "Enter the number of each type of coin or bill you have:"
+               DISPLAY "Count of 5 pound notes       :"
+               DISPLAY "Count of 1 pound notes       :"
+               DISPLAY "Count of 1 pound coins       :"
+               DISPLAY "Count of 2 shilling coins    :"
+               DISPLAY "Count of 1 shilling coins    :"
+               DISPLAY "Count of sixpence coins      :"
+               DISPLAY "Count of threepence coins    :"
+               DISPLAY "Count of penny coins         :"
                PERFORM VARYING CURRENCY-COUNTER FROM 1 BY 1 UNTIL CURRENCY-COUNTER > 8
                    ACCEPT CURRENT-CURRENCY-AMOUNT(CURRENCY-COUNTER)
-               END-PERFORM.
+               END-PERFORM
+               SET CURRENCY-COUNTER TO 1
+           END-IF.
 
-            SET CURRENCY-COUNTER TO 1.
+       WRITE-TILL-FILE.
+           OPEN OUTPUT TILL-FILE
+           IF WS-TILL-FILE-STATUS NOT = "00"
+               DISPLAY "Unable to open till file for saving: "
+                   WS-TILL-FILENAME " (status " WS-TILL-FILE-STATUS ")"
+           ELSE
+               WRITE TILL-RECORD FROM CURRENT-PURSE
+               CLOSE TILL-FILE
+               DISPLAY "Till balance saved to " WS-TILL-FILENAME
+           END-IF.
 
+       ACCEPT-PROMPTS.
             PERFORM VARYING ITEM-COUNTER FROM 1 BY 1 UNTIL ITEM-COUNTER > 5
                ACCEPT ITEM-POUNDS(ITEM-COUNTER)
                ACCEPT ITEM-SHILLINGS(ITEM-COUNTER)
@@ -73,15 +138,6 @@
             SET CURRENCY-COUNTER TO 1.
 
        INPUT-PROMPTS.
-            DISPLAY "Enter the number of each type of coin or bill you have:".
-            DISPLAY "Count of 5 pound notes       :".
-            DISPLAY "Count of 1 pound notes       :".
-            DISPLAY "Count of 1 pound coins       :".
-            DISPLAY "Count of 2 shilling coins    :".
-            DISPLAY "Count of 1 shilling coins    :".
-            DISPLAY "Count of sixpence coins      :".
-            DISPLAY "Count of threepence coins    :".
-            DISPLAY "Count of penny coins         :".
             DISPLAY "Enter item prices (5 items) in pounds, shillings, pence:".
             DISPLAY "Item 01: Pounds:".
             DISPLAY "Shillings:".
@@ -153,6 +209,31 @@
            END-IF.
            SET CURRENCY-COUNTER TO 1.
 
+       CALCULATE-MINIMUM-CHANGE.
+           MOVE CHANGE-AMOUNT TO CHANGE-REMAINING
+           PERFORM VARYING CURRENCY-COUNTER FROM 1 BY 1 UNTIL CURRENCY-COUNTER > 8
+               COMPUTE CHANGE-DUE-CURRENCY-AMOUNT(CURRENCY-COUNTER) =
+                   CHANGE-REMAINING / CURRENCY-VALUE(CURRENCY-COUNTER)
+               IF CHANGE-DUE-CURRENCY-AMOUNT(CURRENCY-COUNTER) >
+                       CURRENT-CURRENCY-AMOUNT(CURRENCY-COUNTER)
+                   MOVE CURRENT-CURRENCY-AMOUNT(CURRENCY-COUNTER)
+                       TO CHANGE-DUE-CURRENCY-AMOUNT(CURRENCY-COUNTER)
+               END-IF
+               COMPUTE CHANGE-REMAINING = CHANGE-REMAINING -
+                   (CHANGE-DUE-CURRENCY-AMOUNT(CURRENCY-COUNTER) * CURRENCY-VALUE(CURRENCY-COUNTER))
+               COMPUTE CURRENT-CURRENCY-AMOUNT(CURRENCY-COUNTER) =
+                   CURRENT-CURRENCY-AMOUNT(CURRENCY-COUNTER) -
+                   CHANGE-DUE-CURRENCY-AMOUNT(CURRENCY-COUNTER)
+           END-PERFORM.
+
+           IF CHANGE-REMAINING > 0
+               DISPLAY "Warning: till does not hold enough coins/notes "
+                   "to make exact change; " CHANGE-REMAINING
+                   " pence short."
+           END-IF.
+
+           SET CURRENCY-COUNTER TO 1.
+
        SHOW-USED-CURRENCY-PLUS-CHANGE.
             DISPLAY "Coins and bills used:".
             IF PAYMENT-CURRENCY-AMOUNT(1) > 0
@@ -172,4 +253,20 @@
             IF PAYMENT-CURRENCY-AMOUNT(8) > 0
             DISPLAY PAYMENT-CURRENCY-AMOUNT(8) " x penny coins".
 
-            DISPLAY "Change coins and notes:".
\ No newline at end of file
+            DISPLAY "Change coins and notes:".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(1) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(1) " x 5 pound notes".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(2) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(2) " x 1 pound notes".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(3) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(3) " x 1 pound coins".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(4) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(4) " x 2 shilling coins".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(5) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(5) " x 1 shilling coins".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(6) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(6) " x sixpence coins".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(7) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(7) " x threepence coins".
+            IF CHANGE-DUE-CURRENCY-AMOUNT(8) > 0
+            DISPLAY CHANGE-DUE-CURRENCY-AMOUNT(8) " x penny coins".
\ No newline at end of file
