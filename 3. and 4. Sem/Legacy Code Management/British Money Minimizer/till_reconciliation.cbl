@@ -0,0 +1,181 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TILLRECONCILIATION.
+       AUTHOR. Stefan Simanek.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TILL-LIST-FILE ASSIGN TO DYNAMIC WS-LIST-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIST-FILE-STATUS.
+
+           SELECT TILL-DATA-FILE ASSIGN TO DYNAMIC WS-TILL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TILL-FILE-STATUS.
+
+           SELECT RECON-REPORT-FILE ASSIGN TO "TILL-RECONCILIATION.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TILL-LIST-FILE.
+       01  TILL-LIST-RECORD           PIC X(100).
+
+       FD  TILL-DATA-FILE.
+       01  TILL-DATA-RECORD           PIC X(24).
+
+       FD  RECON-REPORT-FILE.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 CURRENT-PURSE.
+           05 CURRENT-CURRENCY OCCURS 8 TIMES.
+               10 CURRENT-CURRENCY-AMOUNT PIC 9(3) VALUE 0.
+       01 CUR.
+           05 CUR-CURRENCY OCCURS 8 TIMES.
+               10 CURRENCY-VALUE PIC 9(4) VALUE 0.
+
+       01 CURRENT-AMOUNT PIC 9(6) VALUE 0.
+       01 CURRENCY-COUNTER PIC 9 VALUE 1.
+
+       01 WS-LIST-FILENAME         PIC X(100).
+       01 WS-LIST-FILE-STATUS      PIC XX.
+       01 WS-LIST-EOF-SW           PIC X VALUE "N".
+           88 WS-LIST-EOF                   VALUE "Y".
+
+       01 WS-TILL-FILENAME         PIC X(100).
+       01 WS-TILL-FILE-STATUS      PIC XX.
+       01 WS-TILL-EOF-SW           PIC X VALUE "N".
+           88 WS-TILL-EOF                   VALUE "Y".
+
+       01 WS-TILL-COUNT            PIC 9(3) VALUE 0.
+       01 WS-GRAND-TOTAL-AMOUNT    PIC 9(9) VALUE 0.
+
+       01 RPT-TITLE-LINE.
+           05 FILLER               PIC X(30) VALUE "TILL RECONCILIATION REPORT".
+           05 FILLER               PIC X(50) VALUE SPACES.
+
+       01 RPT-COLUMN-HEADER-1.
+           05 FILLER               PIC X(30) VALUE "TILL FILE".
+           05 FILLER               PIC X(20) VALUE "TOTAL (PENCE)".
+
+       01 RPT-COLUMN-HEADER-2.
+           05 FILLER               PIC X(80) VALUE ALL "-".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-DET-TILL          PIC X(30).
+           05 RPT-DET-AMOUNT        PIC ZZZ,ZZ9.
+
+       01 RPT-GRANDTOTAL-LINE.
+           05 FILLER               PIC X(11) VALUE "GRAND TOTAL".
+           05 FILLER               PIC X(9)  VALUE SPACES.
+           05 RPT-GT-TILL-COUNT     PIC ZZ9.
+           05 FILLER               PIC X(7)  VALUE " TILLS ".
+           05 RPT-GT-AMOUNT         PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01 RPT-BLANK-LINE            PIC X(80) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-LOGIC.
+
+           PERFORM SET-CURRENCY-VALUES
+           PERFORM OPEN-REPORT-FILE
+           PERFORM PRINT-REPORT-HEADER
+
+           DISPLAY "Enter till list file name: " WITH NO ADVANCING
+           ACCEPT WS-LIST-FILENAME
+
+           OPEN INPUT TILL-LIST-FILE
+           IF WS-LIST-FILE-STATUS NOT = "00"
+               DISPLAY "Could not open till list file " WS-LIST-FILENAME
+                   " (status " WS-LIST-FILE-STATUS ")"
+           ELSE
+               PERFORM UNTIL WS-LIST-EOF
+                   READ TILL-LIST-FILE
+                       AT END
+                           SET WS-LIST-EOF TO TRUE
+                       NOT AT END
+                           PERFORM PROCESS-TILL-FILE
+                   END-READ
+               END-PERFORM
+               CLOSE TILL-LIST-FILE
+           END-IF
+
+           PERFORM PRINT-GRAND-TOTAL-LINE
+           PERFORM CLOSE-REPORT-FILE
+           STOP RUN.
+
+       SET-CURRENCY-VALUES.
+           MOVE 1200 TO CURRENCY-VALUE(1).
+           MOVE 240 TO CURRENCY-VALUE(2).
+           MOVE 240 TO CURRENCY-VALUE(3).
+           MOVE 24 TO CURRENCY-VALUE(4).
+           MOVE 12 TO CURRENCY-VALUE(5).
+           MOVE 6 TO CURRENCY-VALUE(6).
+           MOVE 3 TO CURRENCY-VALUE(7).
+           MOVE 1 TO CURRENCY-VALUE(8).
+
+       OPEN-REPORT-FILE.
+           OPEN OUTPUT RECON-REPORT-FILE.
+
+       CLOSE-REPORT-FILE.
+           CLOSE RECON-REPORT-FILE
+           DISPLAY "Till reconciliation report written to TILL-RECONCILIATION.RPT".
+
+       PRINT-REPORT-HEADER.
+           MOVE RPT-TITLE-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       PROCESS-TILL-FILE.
+           MOVE FUNCTION TRIM(TILL-LIST-RECORD) TO WS-TILL-FILENAME
+           MOVE "N" TO WS-TILL-EOF-SW
+
+           OPEN INPUT TILL-DATA-FILE
+           IF WS-TILL-FILE-STATUS = "00"
+               READ TILL-DATA-FILE INTO CURRENT-PURSE
+                   AT END
+                       SET WS-TILL-EOF TO TRUE
+                       DISPLAY "Till file was empty: " WS-TILL-FILENAME
+               END-READ
+               CLOSE TILL-DATA-FILE
+
+               IF NOT WS-TILL-EOF
+                   PERFORM CALCULATE-CURRENT-AMOUNT
+                   ADD 1 TO WS-TILL-COUNT
+                   ADD CURRENT-AMOUNT TO WS-GRAND-TOTAL-AMOUNT
+                   PERFORM PRINT-TILL-DETAIL-LINE
+               END-IF
+           ELSE
+               DISPLAY "Could not open till file " WS-TILL-FILENAME
+                   " (status " WS-TILL-FILE-STATUS ")"
+           END-IF.
+
+       CALCULATE-CURRENT-AMOUNT.
+           MOVE 0 TO CURRENT-AMOUNT
+           PERFORM VARYING CURRENCY-COUNTER FROM 1 BY 1 UNTIL CURRENCY-COUNTER > 8
+               COMPUTE CURRENT-AMOUNT = CURRENT-AMOUNT
+                   + (CURRENT-CURRENCY-AMOUNT(CURRENCY-COUNTER) * CURRENCY-VALUE(CURRENCY-COUNTER))
+           END-PERFORM
+
+           SET CURRENCY-COUNTER TO 1.
+
+       PRINT-TILL-DETAIL-LINE.
+           MOVE WS-TILL-FILENAME TO RPT-DET-TILL
+           MOVE CURRENT-AMOUNT TO RPT-DET-AMOUNT
+           MOVE RPT-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+
+       PRINT-GRAND-TOTAL-LINE.
+           MOVE RPT-BLANK-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE RPT-COLUMN-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-TILL-COUNT TO RPT-GT-TILL-COUNT
+           MOVE WS-GRAND-TOTAL-AMOUNT TO RPT-GT-AMOUNT
+           MOVE RPT-GRANDTOTAL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
